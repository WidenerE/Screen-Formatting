@@ -5,7 +5,43 @@
         INPUT-OUTPUT SECTION.
         FILE-CONTROL.
                 SELECT InputFile ASSIGN TO DYNAMIC WS-FileName
-                        ORGANIZATION IS SEQUENTIAL.
+                        ORGANIZATION IS SEQUENTIAL
+                        FILE STATUS IS WS-InputStatus.
+
+      /OutputFile carries the rebuilt, reflowed text so it can be fed
+      /to whatever actually paints the screen or drives the printer,
+      /instead of relying on the job log holding WS-CurrLine's DISPLAY.
+                SELECT OutputFile ASSIGN TO DYNAMIC WS-OutFileName
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS IS WS-OutputStatus.
+
+      /ConfigFile is an optional control file that carries the target
+      /screen width when one isn't passed on the JCL PARM.
+                SELECT ConfigFile ASSIGN TO "CONFIGFL"
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS IS WS-ConfigStatus.
+
+      /RestartFile holds a checkpoint of the accumulators so a rerun
+      /after an abend or a cancel can reposition InputFile and resume
+      /instead of reformatting the whole document from line 1.
+                SELECT RestartFile ASSIGN TO DYNAMIC WS-RestartFileName
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS IS WS-RestartStatus.
+
+      /FileListFile is the batch control file: one file name per
+      /record. Driving ScreenReader from this instead of a console
+      /ACCEPT lets one submitted job reformat a whole folder of
+      /documents unattended.
+                SELECT FileListFile ASSIGN TO "FILELIST"
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS IS WS-FileListStatus.
+
+      /AuditFile is a persistent, append-only log of what was run and
+      /when, so "when did we last reformat this document" is a question
+      /for the log instead of for whoever's memory is longest.
+                SELECT AuditFile ASSIGN TO "AUDITFL"
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS IS WS-AuditStatus.
 
         DATA DIVISION.
         FILE SECTION.
@@ -13,40 +49,283 @@
         01 InputFileTxt.
                 05 temp PIC A(1).
 
+        FD OutputFile.
+        01 OutputRecord PIC X(80).
+
+        FD ConfigFile.
+        01 ConfigFileRec PIC X(3).
+
+        FD RestartFile.
+        01 RestartRecord.
+                05 RST-FileName PIC X(30).
+                05 RST-RecCount PIC 9(8).
+                05 RST-LineNum PIC 9(8).
+                05 RST-LongLineNum PIC 9(8).
+                05 RST-LongCount PIC S9(8).
+                05 RST-Longest PIC X(80).
+                05 RST-ShortLineNum PIC 9(8).
+                05 RST-ShortCount PIC 9(8).
+                05 RST-Shortest PIC X(80).
+                05 RST-TotalWordCount PIC 9(8).
+                05 RST-CurrLine PIC X(80).
+                05 RST-CharCount PIC 9(8).
+                05 RST-WordCount PIC 9(8).
+                05 RST-Overflow-Count PIC 9(4).
+                05 RST-Overflow-Capped PIC 9(1).
+                05 RST-Overflow-Table.
+                        10 RST-Overflow-Entry OCCURS 50 TIMES.
+                                15 RST-Overflow-LineNum PIC 9(8).
+                                15 RST-Overflow-Word PIC X(80).
+
+        FD FileListFile.
+        01 FileListRecord PIC X(30).
+
+      /AUD-Record is one audit row: when the run happened, which file
+      /it touched, and the line/word stats that tell whether the
+      /document changed from the last time it was reformatted.
+        FD AuditFile.
+        01 AUD-Record PIC X(120).
+
         WORKING-STORAGE SECTION.
         01 WS-Temp PIC A(1).
         01 WS-EOF PIC 9(1).
+        01 WS-InputStatus PIC X(2) VALUE SPACES.
+        01 WS-OutputStatus PIC X(2) VALUE SPACES.
+        01 WS-FileListStatus PIC X(2) VALUE SPACES.
+        01 WS-FileListEOF PIC 9(1) VALUE 0.
+        01 WS-FileListOpened PIC 9(1) VALUE 0.
 
         01 WS-FileName PIC x(30).
+        01 WS-OutFileName PIC X(40).
+        01 WS-RestartFileName PIC X(40).
+        01 WS-RestartStatus PIC X(2) VALUE SPACES.
+        01 WS-AuditStatus PIC X(2) VALUE SPACES.
+        01 WS-CurrentDateTime PIC X(21) VALUE SPACES.
+        01 WS-AuditTimestamp PIC X(16) VALUE SPACES.
+        01 WS-Audit-LongCount PIC 9(8) VALUE 0.
+
+      /WS-RecCount tracks how many InputFile character-records have
+      /been read so far in this run, so a checkpoint can be resumed by
+      /re-reading and discarding that many records before picking the
+      /reformatting logic back up. WS-CheckpointInterval controls how
+      /often (in completed lines) a checkpoint is snapshotted.
+        01 WS-RecCount PIC 9(8) VALUE 0.
+        01 WS-SkipCount PIC 9(8) VALUE 0.
+        01 WS-LinesSinceCheckpoint PIC 9(8) VALUE 0.
+        01 WS-Checkpoint-Due PIC 9(1) VALUE 0.
+        01 WS-CheckpointInterval PIC 9(8) VALUE 00100.
+
+      /WS-Config holds the target screen width. It defaults to 60 and
+      /is overridden at startup from a JCL PARM or, failing that, the
+      /CONFIGFL control file, so the same load module can be pointed
+      /at 60-column or 80-column downstream screens without a recompile.
+        01 WS-Config.
+                05 WS-ScreenWidth PIC 9(3) VALUE 060.
 
-        01 WS-TempWord PIC A(60) VALUE " ".
-        01 WS-Longest PIC A(60) VALUE " ".
-        01 WS-Shortest PIC A(60) VALUE " ".
-        01 WS-CurrLine PIC A(60) VALUE " ".
-        01 WS-Concate PIC A(60) VALUE " ".
+        01 WS-ParmValue PIC X(3).
+        01 WS-ParmValueR PIC X(3) JUSTIFIED RIGHT.
+        01 WS-ParmValueN PIC 9(3) VALUE 0.
+        01 WS-ConfigStatus PIC X(2) VALUE SPACES.
+        01 WS-ConfigValueR PIC X(3) JUSTIFIED RIGHT.
+        01 WS-ConfigValueN PIC 9(3) VALUE 0.
+
+        01 WS-TempWord PIC A(80) VALUE " ".
+        01 WS-Longest PIC A(80) VALUE " ".
+        01 WS-Shortest PIC A(80) VALUE " ".
+        01 WS-CurrLine PIC A(80) VALUE " ".
+        01 WS-Concate PIC A(80) VALUE " ".
 
         01 WS-LineNum PIC 9(8) VALUE 1.
         01 WS-LongLineNum PIC 9(8) VALUE 1.
         01 WS-ShortLineNum PIC 9(8) VALUE 0.
         01 WS-LongCount PIC S9(8) VALUE -1.
-        01 WS-ShortCount PIC 9(8) VALUE 61.
+        01 WS-ShortCount PIC 9(8) VALUE 0.
         01 WS-CharCount PIC 9(8) VALUE 0.
         01 WS-WordCount PIC 9(8) VALUE 0.
+        01 WS-TotalWordCount PIC 9(8) VALUE 0.
+        01 WS-AvgWordsPerLine PIC 9(6)V99 VALUE 0.
+        01 WS-AvgWordsPerLine-Disp PIC ZZZZZ9.99.
+
+      /WS-Overflow-Table collects words too long to fit the configured
+      /screen width, so they can be called out in the end-of-run report
+      /instead of silently blowing past the target line length.
+        01 WS-Overflow-Table.
+                05 WS-Overflow-Entry OCCURS 50 TIMES.
+                        10 WS-Overflow-LineNum PIC 9(8) VALUE 0.
+                        10 WS-Overflow-Word PIC X(80) VALUE SPACES.
+        01 WS-Overflow-Count PIC 9(4) VALUE 0.
+        01 WS-Overflow-Capped PIC 9(1) VALUE 0.
+        01 WS-Overflow-Pending-Word PIC X(80) VALUE SPACE.
+        01 WS-Overflow-Pending-Flag PIC 9(1) VALUE 0.
+        01 WS-Sub PIC 9(4) VALUE 0.
 
         PROCEDURE DIVISION.
 
-      /  Prompts the user for a file name and stores the result from the
-      /  keyboard  
-        DISPLAY "Please Enter A File Name: " WITH NO ADVANCING
-        ACCEPT WS-FileName
-        DISPLAY ""
-      /Print first line number  
-        DISPLAY FUNCTION TRIM(WS-LineNum, LEADING)
-      - WITH NO ADVANCING
-        DISPLAY SPACE WITH NO ADVANCING
-        DISPLAY SPACE WITH NO ADVANCING
-      /Open Specified File
-        OPEN INPUT InputFile.
+      /Load-Config looks first at the JCL PARM for a screen width, and
+      /if none was passed, falls back to the CONFIGFL control file. If
+      /neither supplies a valid width, WS-ScreenWidth keeps its
+      /VALUE-clause default of 60.
+      /ACCEPT FROM COMMAND-LINE and READ ConfigFile both left-justify a
+      /short value and pad it with trailing spaces (e.g. "40" becomes
+      /"40 "), which fails the NUMERIC class test outright since a
+      /space is not a digit. Right-justify into zero-filled work areas
+      /first so a one- or two-digit value tests and MOVEs correctly.
+      /WS-ParmValueR/WS-ConfigValueR are still alphanumeric once
+      /zero-filled, and an alphanumeric item compared against a numeric
+      /literal with a relational operator is padded and compared as a
+      /string rather than numerically (the literal gets space-padded
+      /out to the item's length, and a zero-filled value like "000"
+      /then sorts as greater than the space-padded literal). MOVE the
+      /zero-filled value into a real PIC 9 field first and compare
+      /that instead.
+        ACCEPT WS-ParmValue FROM COMMAND-LINE
+        MOVE FUNCTION TRIM(WS-ParmValue) TO WS-ParmValueR
+        INSPECT WS-ParmValueR REPLACING LEADING SPACE BY "0"
+        IF WS-ParmValueR NUMERIC THEN
+          MOVE WS-ParmValueR TO WS-ParmValueN
+        END-IF
+        IF WS-ParmValueN > 0 THEN
+          MOVE WS-ParmValueN TO WS-ScreenWidth
+        ELSE
+          OPEN INPUT ConfigFile
+          IF WS-ConfigStatus = "00" THEN
+            READ ConfigFile
+              AT END CONTINUE
+            END-READ
+            MOVE FUNCTION TRIM(ConfigFileRec) TO WS-ConfigValueR
+            INSPECT WS-ConfigValueR REPLACING LEADING SPACE BY "0"
+            IF WS-ConfigStatus = "00" AND WS-ConfigValueR NUMERIC THEN
+              MOVE WS-ConfigValueR TO WS-ConfigValueN
+            END-IF
+            IF WS-ConfigValueN > 0 THEN
+              MOVE WS-ConfigValueN TO WS-ScreenWidth
+            END-IF
+            CLOSE ConfigFile
+          END-IF
+        END-IF
+        IF WS-ScreenWidth > 80 THEN
+          MOVE 80 TO WS-ScreenWidth
+        END-IF
+
+      /FileListFile replaces the interactive "Please Enter A File
+      /Name" ACCEPT, so the job can be started by the scheduler instead
+      /of needing an operator at the console. Each record is one file
+      /name to reformat in turn.
+        OPEN INPUT FileListFile
+        IF WS-FileListStatus NOT = "00" THEN
+          DISPLAY "Unable to open control file FILELIST, status "
+            WS-FileListStatus
+          MOVE 16 TO RETURN-CODE
+          MOVE 1 TO WS-FileListEOF
+        ELSE
+          MOVE 1 TO WS-FileListOpened
+        END-IF
+
+        PERFORM Process-Next-File UNTIL WS-FileListEOF = 1
+
+      /WS-FileListStatus is overwritten to the READ's end-of-file
+      /status by the time the loop above exits, so it can't be used
+      /here to tell whether the earlier OPEN succeeded; WS-FileListOpened
+      /tracks that separately.
+        IF WS-FileListOpened = 1 THEN
+          CLOSE FileListFile
+        END-IF
+
+        STOP RUN.
+
+      /Helper paragraphs follow. They are reached only through PERFORM,
+      /never by fall-through, since the STOP RUN above ends the main
+      /line of the program.
+
+      /Process-Next-File reads one file name out of FileListFile and,
+      /if one was found, reformats that document before the driving
+      /loop above asks for the next.
+        Process-Next-File.
+            READ FileListFile INTO WS-FileName
+                AT END MOVE 1 TO WS-FileListEOF
+            END-READ
+            IF WS-FileListEOF NOT = 1 THEN
+              PERFORM Reformat-One-File THRU Reformat-One-File-Exit
+            END-IF.
+
+      /Reformat-One-File runs the whole read/reformat/longest-shortest
+      /cycle for WS-FileName. It resets the per-document accumulators
+      /first so one run can process a whole list of files cleanly.
+        Reformat-One-File.
+            MOVE 1 TO WS-LineNum
+            MOVE 1 TO WS-LongLineNum
+            MOVE 0 TO WS-ShortLineNum
+            MOVE -1 TO WS-LongCount
+            ADD 1 TO WS-ScreenWidth GIVING WS-ShortCount
+            MOVE 0 TO WS-CharCount
+            MOVE 0 TO WS-WordCount
+            MOVE 0 TO WS-TotalWordCount
+            MOVE 0 TO WS-EOF
+            MOVE 0 TO WS-RecCount
+            MOVE 0 TO WS-LinesSinceCheckpoint
+            MOVE 0 TO WS-Checkpoint-Due
+            MOVE 0 TO WS-Overflow-Count
+            MOVE 0 TO WS-Overflow-Capped
+            MOVE 0 TO WS-Overflow-Pending-Flag
+            MOVE SPACE TO WS-Overflow-Pending-Word
+            MOVE SPACE TO WS-TempWord
+            MOVE SPACE TO WS-Longest
+            MOVE SPACE TO WS-Shortest
+            MOVE SPACE TO WS-CurrLine
+            MOVE SPACE TO WS-Concate
+
+      /Build the reformatted-output and restart file names from the
+      /input file name so they land alongside it on disk. Each name is
+      /cleared first so a shorter file name later in FILELIST can't
+      /leave trailing bytes from a longer one STRINGed in on an
+      /earlier file.
+            MOVE SPACES TO WS-OutFileName
+            STRING FUNCTION TRIM(WS-FileName) DELIMITED BY SIZE
+              ".OUT" DELIMITED BY SIZE
+              INTO WS-OutFileName
+            END-STRING
+            MOVE SPACES TO WS-RestartFileName
+            STRING FUNCTION TRIM(WS-FileName) DELIMITED BY SIZE
+              ".RST" DELIMITED BY SIZE
+              INTO WS-RestartFileName
+            END-STRING
+
+      /If a checkpoint exists for this file, restore the accumulators
+      /it saved and note how many input records to fast-forward past.
+            PERFORM Load-Checkpoint
+      /Print first line number
+            DISPLAY FUNCTION TRIM(WS-LineNum, LEADING)
+              WITH NO ADVANCING
+            DISPLAY SPACE WITH NO ADVANCING
+            DISPLAY SPACE WITH NO ADVANCING
+      /Open Specified File. If it isn't there or isn't readable, say so
+      /and move on to the next entry in FILELIST instead of abending.
+            OPEN INPUT InputFile
+            IF WS-InputStatus NOT = "00" THEN
+              DISPLAY "Unable to open input file: "
+                FUNCTION TRIM(WS-FileName)
+              DISPLAY "File status: " WS-InputStatus
+              MOVE 16 TO RETURN-CODE
+              GO TO Reformat-One-File-Exit
+            END-IF
+      /A resumed file already has lines 1 through the last checkpoint
+      /written to OutputFile from the earlier run, so re-opening with
+      /OUTPUT would truncate them; EXTEND picks up where that run left
+      /off. A fresh file has no OutputFile yet, so EXTEND falls back to
+      /OUTPUT the same way Write-Audit-Record falls back for AuditFile.
+            IF WS-SkipCount > 0 THEN
+              OPEN EXTEND OutputFile
+              IF WS-OutputStatus = "05" OR WS-OutputStatus = "35" THEN
+                OPEN OUTPUT OutputFile
+              END-IF
+            ELSE
+              OPEN OUTPUT OutputFile
+            END-IF.
+
+      /Fast-forward past the records a prior checkpoint already
+      /accounted for, so resumed processing picks up where it left off.
+        PERFORM Skip-Checkpointed-Records
+          UNTIL WS-SkipCount = 0 OR WS-EOF = 1
       /The main loop of the program that is responsible for reading in
       /the file
       / character by character, reconstituting each word, and stripping
@@ -57,23 +336,38 @@
             READ InputFile NEXT RECORD INTO WS-Temp
               AT END MOVE 1 TO WS-EOF
               NOT AT END
+                ADD 1 TO WS-RecCount
       /Outer IF
       /if the character is a space or a tab or a linefeed
       /and the previous character
       /was niether, reconstitute a word
                 IF (WS-Temp IS = SPACE OR WS-Temp = X"0A" OR WS-Temp =
-      -          X"09")
+      -          X"09" OR WS-Temp = X"0D")
       -           AND WS-TempWord IS NOT =" " THEN
+
+      /A word longer than the configured screen width will overflow
+      /the line no matter where it falls, so flag it for the report.
+      /The word itself is saved off here because WS-TempWord gets
+      /reset below before the line it landed on is known.
+                  IF FUNCTION LENGTH(FUNCTION TRIM(WS-TempWord))
+      -             > WS-ScreenWidth THEN
+                    MOVE WS-TempWord TO WS-Overflow-Pending-Word
+                    MOVE 1 TO WS-Overflow-Pending-Flag
+                  ELSE
+                    MOVE 0 TO WS-Overflow-Pending-Flag
+                  END-IF
+
       /Inner IF
       /If the current amount of characters on the line + the length of
       /the
       /!next word is less than 60, concatenate the word to the line
                   IF WS-CharCount + FUNCTION LENGTH(FUNCTION TRIM
-      -           (WS-TempWord))<60 Then
+      -           (WS-TempWord)) < WS-ScreenWidth Then
       
                     DISPLAY FUNCTION TRIM(WS-TempWord) WITH NO ADVANCING
                     DISPLAY SPACE WITH NO ADVANCING
                     ADD 1 TO WS-WordCount
+                    ADD 1 TO WS-TotalWordCount
        
       /If this is the first word of the first line, don't add a
       /leading space, otherwise concatenate the word to the
@@ -85,18 +379,17 @@
       -               TO WS-CharCount
                       MOVE " " TO WS-TempWord
                     ELSE
-                        STRING WS-CurrLine DELIMITED BY X"0A"
+                        MOVE SPACE TO WS-Concate
+                        STRING FUNCTION TRIM(WS-CurrLine)
+                          DELIMITED BY SIZE
                        SPACE DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-TempWord) DELIMITED BY SIZE
                        INTO WS-Concate
                      END-STRING
 
-                     STRING WS-Concate DELIMITED BY SPACE
-                       WS-TempWord DELIMITED BY SIZE 
-                       INTO WS-CurrLine
-                     END-STRING
-      
-                     MOVE "" TO WS-Concate                    
- 
+                     MOVE WS-Concate TO WS-CurrLine
+                     MOVE SPACE TO WS-Concate
+
                     ADD FUNCTION LENGTH(FUNCTION TRIM(WS-TempWord))
       -             1 TO WS-CharCount
                     MOVE " " TO WS-TempWord
@@ -148,11 +441,17 @@
                                 MOVE WS-WordCount TO WS-ShortCount
                         END-IF
                       END-IF
-                    END-IF             
-      
+                    END-IF
+
+      /The current line is finished being built, so hand it off to
+      /OutputFile before WS-CurrLine gets overwritten with the next one.
+                   MOVE WS-CurrLine TO OutputRecord
+                   WRITE OutputRecord
+
       /Increment the line number and print it along with the next word
       /in the sequence. Also reset counters.
                    ADD 1 TO WS-LineNum
+
                    DISPLAY SPACE
                    DISPLAY FUNCTION TRIM(WS-LineNum)
       -            WITH NO ADVANCING
@@ -163,17 +462,42 @@
                    MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-TempWord))
       -            TO  WS-CharCount
                    MOVE 1 TO WS-WordCount
+                   ADD 1 TO WS-TotalWordCount
                    MOVE WS-TempWord TO WS-CurrLine
                    MOVE " " TO WS-TempWord
-                   
+
+      /Snapshot the accumulators every WS-CheckpointInterval lines so a
+      /rerun does not have to start back at line 1. This only flags
+      /the checkpoint as due here; the actual PERFORM Save-Checkpoint
+      /is deferred past the overflow-word logging below, so a word
+      /that both overflows and triggers this checkpoint is already in
+      /the overflow table by the time the snapshot is taken.
+                   ADD 1 TO WS-LinesSinceCheckpoint
+                   IF WS-LinesSinceCheckpoint >= WS-CheckpointInterval
+                     THEN
+                     MOVE 1 TO WS-Checkpoint-Due
+                   END-IF
+
       /End Inner
                 END-IF
-              END-IF  
-                
+
+      /Now that the line-fit decision above is settled, WS-LineNum
+      /reflects whichever line the oversized word actually landed on.
+                IF WS-Overflow-Pending-Flag = 1 THEN
+                  PERFORM Log-Overflow-Word
+                END-IF
+
+                IF WS-Checkpoint-Due = 1 THEN
+                  PERFORM Save-Checkpoint
+                  MOVE 0 TO WS-LinesSinceCheckpoint
+                  MOVE 0 TO WS-Checkpoint-Due
+                END-IF
+              END-IF
+
       /!If none of the above conditions are met and the character is not
       /  a space or tab, concatenate it to the current word         
                IF WS-TEMP NOT NUMERIC AND WS-TEMP NOT = X"0A" AND
-                WS-Temp NOT = X"09" THEN
+                WS-Temp NOT = X"09" AND WS-Temp NOT = X"0D" THEN
                 
                  STRING WS-TempWord DELIMITED BY SPACE
                    WS-Temp DELIMITED BY SIZE
@@ -220,6 +544,10 @@
                       END-IF
                    END-IF
 
+      /The last line in the file never goes through the ELSE branch
+      /above, so it still needs to be written out here.
+        MOVE WS-CurrLine TO OutputRecord
+        WRITE OutputRecord
 
       /!Print the longest and shortest lines to the screen
         DISPLAY SPACE
@@ -234,7 +562,185 @@
         DISPLAY WS-ShortLineNum WITH NO ADVANCING
         DISPLAY "     " WITH NO ADVANCING
         DISPLAY WS-Shortest
-        
-        CLOSE InputFile
-        STOP RUN.
-                
+
+      /!Print a summary of the whole file so a document that will
+      /!paint awkwardly on screen can be spotted before committing to
+      /!reformatting it.
+        DISPLAY SPACE
+        IF WS-LineNum > 0 THEN
+          DIVIDE WS-TotalWordCount BY WS-LineNum
+            GIVING WS-AvgWordsPerLine ROUNDED
+        END-IF
+        DISPLAY "TOTAL LINES          " WITH NO ADVANCING
+        DISPLAY WS-LineNum
+        DISPLAY "TOTAL WORDS          " WITH NO ADVANCING
+        DISPLAY WS-TotalWordCount
+        MOVE WS-AvgWordsPerLine TO WS-AvgWordsPerLine-Disp
+        DISPLAY "AVERAGE WORDS/LINE   " WITH NO ADVANCING
+        DISPLAY WS-AvgWordsPerLine-Disp
+
+      /!List any words that will not fit the configured screen width,
+      /!so the document can be flagged before it goes out.
+        IF WS-Overflow-Count > 0 THEN
+          DISPLAY "WORDS EXCEEDING " WITH NO ADVANCING
+          DISPLAY WS-ScreenWidth WITH NO ADVANCING
+          DISPLAY " CHARACTERS:"
+          PERFORM Display-Overflow-Word
+            VARYING WS-Sub FROM 1 BY 1 UNTIL WS-Sub > WS-Overflow-Count
+          IF WS-Overflow-Capped = 1 THEN
+            DISPLAY "  ...ADDITIONAL OVERFLOW WORDS WERE NOT RETAINED"
+          END-IF
+        END-IF
+
+      /Record this run against the document in the audit trail before
+      /the checkpoint is cleared, so the log always has a row for every
+      /file that made it this far.
+            PERFORM Write-Audit-Record
+
+      /The file reformatted cleanly end to end, so any outstanding
+      /checkpoint for it is no longer needed.
+            PERFORM Clear-Checkpoint
+
+            CLOSE InputFile
+            CLOSE OutputFile.
+
+        Reformat-One-File-Exit.
+            EXIT.
+
+      /Log-Overflow-Word records one too-long word and its line number,
+      /up to the table's capacity. Beyond that, WS-Overflow-Capped just
+      /notes that the list was not exhaustive.
+        Log-Overflow-Word.
+            IF WS-Overflow-Count < 50 THEN
+              ADD 1 TO WS-Overflow-Count
+              MOVE WS-LineNum TO WS-Overflow-LineNum(WS-Overflow-Count)
+              MOVE FUNCTION TRIM(WS-Overflow-Pending-Word)
+                TO WS-Overflow-Word(WS-Overflow-Count)
+            ELSE
+              MOVE 1 TO WS-Overflow-Capped
+            END-IF.
+
+      /Display-Overflow-Word prints one overflow table entry. It is
+      /PERFORMed VARYING WS-Sub across the entries that were logged.
+        Display-Overflow-Word.
+            DISPLAY "  LINE " WS-Overflow-LineNum(WS-Sub) ": "
+              FUNCTION TRIM(WS-Overflow-Word(WS-Sub)).
+
+      /Skip-Checkpointed-Records discards one already-processed input
+      /record. It is PERFORMed in a loop until WS-SkipCount reaches
+      /zero or the file runs out first.
+        Skip-Checkpointed-Records.
+            READ InputFile NEXT RECORD INTO WS-Temp
+                AT END MOVE 1 TO WS-EOF
+            END-READ
+            SUBTRACT 1 FROM WS-SkipCount.
+
+      /Save-Checkpoint writes the current accumulators to RestartFile,
+      /replacing any prior checkpoint for this file.
+        Save-Checkpoint.
+            MOVE WS-FileName TO RST-FileName
+            MOVE WS-RecCount TO RST-RecCount
+            MOVE WS-LineNum TO RST-LineNum
+            MOVE WS-LongLineNum TO RST-LongLineNum
+            MOVE WS-LongCount TO RST-LongCount
+            MOVE WS-Longest TO RST-Longest
+            MOVE WS-ShortLineNum TO RST-ShortLineNum
+            MOVE WS-ShortCount TO RST-ShortCount
+            MOVE WS-Shortest TO RST-Shortest
+            MOVE WS-TotalWordCount TO RST-TotalWordCount
+            MOVE WS-CurrLine TO RST-CurrLine
+            MOVE WS-CharCount TO RST-CharCount
+            MOVE WS-WordCount TO RST-WordCount
+            MOVE WS-Overflow-Count TO RST-Overflow-Count
+            MOVE WS-Overflow-Capped TO RST-Overflow-Capped
+            MOVE WS-Overflow-Table TO RST-Overflow-Table
+            OPEN OUTPUT RestartFile
+            WRITE RestartRecord
+            IF WS-RestartStatus NOT = "00" THEN
+              DISPLAY "Unable to write checkpoint for "
+                FUNCTION TRIM(WS-FileName)
+              DISPLAY "File status: " WS-RestartStatus
+            END-IF
+            CLOSE RestartFile.
+
+      /Load-Checkpoint restores the accumulators from a prior run's
+      /checkpoint, if one exists for this file, and sets WS-SkipCount
+      /so the main loop can fast-forward InputFile to match.
+        Load-Checkpoint.
+            MOVE 0 TO WS-SkipCount
+            OPEN INPUT RestartFile
+            IF WS-RestartStatus = "00" THEN
+              READ RestartFile
+                AT END CONTINUE
+              END-READ
+              IF WS-RestartStatus = "00" AND RST-FileName = WS-FileName
+                THEN
+                MOVE RST-RecCount TO WS-RecCount
+                MOVE RST-RecCount TO WS-SkipCount
+                MOVE RST-LineNum TO WS-LineNum
+                MOVE RST-LongLineNum TO WS-LongLineNum
+                MOVE RST-LongCount TO WS-LongCount
+                MOVE RST-Longest TO WS-Longest
+                MOVE RST-ShortLineNum TO WS-ShortLineNum
+                MOVE RST-ShortCount TO WS-ShortCount
+                MOVE RST-Shortest TO WS-Shortest
+                MOVE RST-TotalWordCount TO WS-TotalWordCount
+                MOVE RST-CurrLine TO WS-CurrLine
+                MOVE RST-CharCount TO WS-CharCount
+                MOVE RST-WordCount TO WS-WordCount
+                MOVE RST-Overflow-Count TO WS-Overflow-Count
+                MOVE RST-Overflow-Capped TO WS-Overflow-Capped
+                MOVE RST-Overflow-Table TO WS-Overflow-Table
+              END-IF
+              CLOSE RestartFile
+            END-IF.
+
+      /Clear-Checkpoint truncates RestartFile once a document has been
+      /fully reformatted, so a later run starts clean instead of
+      /fast-forwarding past a document that no longer needs it.
+        Clear-Checkpoint.
+            OPEN OUTPUT RestartFile
+            CLOSE RestartFile.
+
+      /Write-Audit-Record appends one row to AuditFile recording when
+      /this file was reformatted and the line/word stats from the run,
+      /so the history of a document's runs can be pulled from the log
+      /instead of from whoever remembers running the job.
+        Write-Audit-Record.
+            MOVE FUNCTION CURRENT-DATE TO WS-CurrentDateTime
+            STRING WS-CurrentDateTime(1:8) DELIMITED BY SIZE
+              "-" DELIMITED BY SIZE
+              WS-CurrentDateTime(9:6) DELIMITED BY SIZE
+              INTO WS-AuditTimestamp
+            END-STRING
+
+      /WS-LongCount carries a sign only to hold its unset sentinel of
+      /-1 before the first line is seen; by the time a file reaches
+      /here it is always zero or positive, so copy it to an unsigned
+      /field before STRINGing it into text.
+            MOVE WS-LongCount TO WS-Audit-LongCount
+
+            MOVE SPACE TO AUD-Record
+            STRING WS-AuditTimestamp DELIMITED BY SIZE
+              " " DELIMITED BY SIZE
+              FUNCTION TRIM(WS-FileName) DELIMITED BY SIZE
+              " LINES=" DELIMITED BY SIZE
+              WS-LineNum DELIMITED BY SIZE
+              " LONG=" DELIMITED BY SIZE
+              WS-LongLineNum DELIMITED BY SIZE
+              "/" DELIMITED BY SIZE
+              WS-Audit-LongCount DELIMITED BY SIZE
+              " SHORT=" DELIMITED BY SIZE
+              WS-ShortLineNum DELIMITED BY SIZE
+              "/" DELIMITED BY SIZE
+              WS-ShortCount DELIMITED BY SIZE
+              INTO AUD-Record
+            END-STRING
+
+            OPEN EXTEND AuditFile
+            IF WS-AuditStatus = "05" OR WS-AuditStatus = "35" THEN
+              OPEN OUTPUT AuditFile
+            END-IF
+            WRITE AUD-Record
+            CLOSE AuditFile.
+
